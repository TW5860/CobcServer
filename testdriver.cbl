@@ -1,67 +1,381 @@
-IDENTIFICATION DIVISION.
-PRO. EXAMPLE-TEST-CASE.
-DATA DIVISION.
-FILE SECTION.
-WORKING-STORAGE SECTION.
-01 C2222D.
-  02 C2222D-ITEMS OCCURS 10.
-    03 C2222D-NAME PIC X(50).
-    03 C2222D-QUALITY PIC 999.
-    03 C2222D-SELLIN PIC S999.
-01 ZW-I PIC 99.
-  01 VSP.
-    02 VSP-RETURN-CODE      PIC 99 VALUE 0.
-
-PROCEDURE DIVISION.
-    MAIN-PROCEDURE.
-    DISPLAY "TESTING".
-
-FIRST-TEST SECTION.
-
-    MOVE 1 TO ZW-I.
-    MOVE "YOUNG BRIE" TO C2222D-NAME(ZW-I).
-    MOVE 20 TO C2222D-SELLIN(ZW-I).
-    MOVE 0 TO C2222D-QUALITY(ZW-I).
-
-    PERFORM SOME-OTHER-PART.
-
-    DISPLAY C2222D-ITEMS(ZW-I).
-CONTINUE.
-EXIT.
-
-
-    STOP RUN.
-
-SOME-OTHER-PART SECTION.
-           IF C2222D-NAME(ZW-I) NOT EQUAL TO SPACES THEN
-               IF C2222D-NAME(ZW-I) NOT EQUAL TO "Aged Brie" AND
-                  C2222D-NAME(ZW-I) NOT EQUAL TO "Backstage" THEN
-                   IF C2222D-QUALITY(ZW-I) GREATER THAN 0 THEN
-                       IF C2222D-NAME(ZW-I) NOT EQUAL TO "Sulfuras" THEN
-                           SUBTRACT 1 FROM C2222D-QUALITY(ZW-I)
-                       END-IF
-                   END-IF
-               ELSE
-                   IF C2222D-QUALITY(ZW-I) LESS THAN 50 THEN
-                       ADD 1 TO C2222D-QUALITY(ZW-I)
-                       IF C2222D-NAME(ZW-I) = "Backstage" THEN
-                           IF C2222D-SELLIN(ZW-I) LESS THAN 11 THEN
-                               IF C2222D-QUALITY(ZW-I) LESS THAN 50 THEN
-                                   ADD 1 TO C2222D-QUALITY(ZW-I)
-                               END-IF
-                           END-IF
-       
-                           IF C2222D-SELLIN(ZW-I) LESS THAN 6 THEN
-                               IF C2222D-QUALITY(ZW-I) LESS THAN 50 THEN
-                                   ADD 1 TO C2222D-QUALITY(ZW-I)
-                               END-IF
-                           END-IF
-                       END-IF
-                   END-IF
-               END-IF
-           END-IF.
-       EXIT.
-UPDATE-QUALITY SECTION.
-    DISPLAY "MOCK WAS CALLED".
-CONTINUE.EXIT.
-END PROGRAM EXAMPLE-TEST-CASE.
+000100*****************************************************************
+000200**  PROGRAM:     EXAMPLE-TEST-CASE
+000300**  DESCRIPTION: NIGHTLY SHELF INVENTORY AGING PASS.  READS THE
+000400**               INVENTORY MASTER, AGES SELL-IN AND QUALITY FOR
+000500**               EVERY ITEM ON THE SHELF, AUDITS THE LEGENDARY
+000600**               SULFURAS STOCK, AND PRODUCES A SHELF REPORT.
+000700**
+000800**  MODIFICATION HISTORY
+000900**  -------------------------------------------------------------
+001000**  DATE       INIT  DESCRIPTION
+001100**  01/15/1998 JRH   ORIGINAL VERSION - SINGLE HARDCODED ITEM.
+001200**  08/08/2026 JRH   FULL SHELF NOW AGES IN ONE RUN.
+001300**  08/08/2026 JRH   ITEMS LOADED FROM INVENTORY MASTER FILE.
+001400**  08/08/2026 JRH   ADDED CONJURED ITEM DEGRADE-BY-2 RULE.
+001500**  08/08/2026 JRH   UPDATE-QUALITY IS NOW THE REAL AGING ENTRY
+001600**                   POINT - DECREMENTS SELL-IN, THEN RUNS THE
+001700**                   QUALITY RULES IN SOME-OTHER-PART.
+001800**  08/08/2026 JRH   ADDED END-OF-JOB SHELF REPORT.
+001900**  08/08/2026 JRH   RETURN CODE SET ON EXCEPTION CONDITIONS.
+002000**  08/08/2026 JRH   ITEM LAYOUT MOVED TO THE C2222D COPYBOOK.
+002100**  08/08/2026 JRH   SULFURAS QUALITY AUDIT/EXCEPTION LOGGING.
+002200**  08/08/2026 JRH   CHECKPOINT/RESTART SUPPORT FOR THE AGING
+002300**                   PASS.
+002400**  08/08/2026 JRH   CHECKPOINT NOW CARRIES THE AGED ITEM DATA,
+002500**                   NOT JUST THE SLOT NUMBER, SO A RESTART DOES
+002600**                   NOT LOSE OR RE-SKIP ALREADY AUDITED SLOTS.
+002700**                   SULFURAS SELL-IN NO LONGER DECREMENTS - IT
+002800**                   IS LEGENDARY STOCK AND IS NEVER SOLD.
+002900**  08/08/2026 JRH   A RESUMED RUN NO LONGER TRUNCATES CKPTFILE
+003000**                   ON ITS FIRST CHECKPOINT WRITE - THAT WAS
+003100**                   ERASING THE RECORDS RESTORED FROM THE PRIOR
+003200**                   ABEND.  EMPTY TABLE SLOTS NO LONGER HAVE
+003300**                   THEIR SELL-IN TOUCHED.  SHELFRPT AND
+003400**                   CKPTFILE OPENS NOW CHECK FILE STATUS LIKE
+003500**                   EVERY OTHER FILE IN THIS JOB.
+003600*****************************************************************
+003700 IDENTIFICATION DIVISION.
+003800 PROGRAM-ID.     EXAMPLE-TEST-CASE.
+003900 AUTHOR.         J R HENDRICKS.
+004000 INSTALLATION.   SHELF INVENTORY CONTROL.
+004100 DATE-WRITTEN.   01/15/1998.
+004200 DATE-COMPILED.
+004300 ENVIRONMENT DIVISION.
+004400 CONFIGURATION SECTION.
+004500 SOURCE-COMPUTER. IBM-370.
+004600 OBJECT-COMPUTER. IBM-370.
+004700 INPUT-OUTPUT SECTION.
+004800 FILE-CONTROL.
+004900     SELECT INVENTORY-MASTER-FILE ASSIGN TO "INVMAST"
+005000         ORGANIZATION IS LINE SEQUENTIAL
+005100         FILE STATUS IS WS-INVMAST-STATUS.
+005200     SELECT SHELF-REPORT-FILE ASSIGN TO "SHELFRPT"
+005300         ORGANIZATION IS LINE SEQUENTIAL
+005400         FILE STATUS IS WS-SHELFRPT-STATUS.
+005500     SELECT EXCEPTION-LOG-FILE ASSIGN TO "SULFEXC"
+005600         ORGANIZATION IS LINE SEQUENTIAL
+005700         FILE STATUS IS WS-SULFEXC-STATUS.
+005800     SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+005900         ORGANIZATION IS LINE SEQUENTIAL
+006000         FILE STATUS IS WS-CKPT-FILE-STATUS.
+006100 DATA DIVISION.
+006200 FILE SECTION.
+006300 FD  INVENTORY-MASTER-FILE
+006400     LABEL RECORDS ARE STANDARD
+006500     RECORDING MODE IS F.
+006600 01  IM-INVENTORY-RECORD.
+006700     02  IM-NAME                 PIC X(50).
+006800     02  IM-QUALITY               PIC 999.
+006900     02  IM-SELLIN                PIC S999.
+007000 FD  SHELF-REPORT-FILE
+007100     LABEL RECORDS ARE STANDARD
+007200     RECORDING MODE IS F.
+007300 01  RP-REPORT-LINE                PIC X(80).
+007400 FD  EXCEPTION-LOG-FILE
+007500     LABEL RECORDS ARE STANDARD
+007600     RECORDING MODE IS F.
+007700 01  EX-EXCEPTION-RECORD           PIC X(80).
+007800 FD  CHECKPOINT-FILE
+007900     LABEL RECORDS ARE STANDARD
+008000     RECORDING MODE IS F.
+008100 01  CK-CHECKPOINT-RECORD.
+008200     02  CK-LAST-INDEX             PIC 99.
+008210**  ITEM SNAPSHOT - SAME FIELD LAYOUT AS THE C2222D-ITEMS TABLE
+008220**  ENTRY, VIA THE SHARED COPYBOOK, SO THE TWO CANNOT DRIFT APART.
+008230     02  CK-ITEM.
+008240         COPY C2222DI
+008250             REPLACING C2222D-NAME    BY CK-NAME
+008260                       C2222D-QUALITY BY CK-QUALITY
+008270                       C2222D-SELLIN  BY CK-SELLIN.
+008600 WORKING-STORAGE SECTION.
+008700**  SHARED SHELF ITEM TABLE - SEE COPYBOOK FOR LAYOUT
+008800     COPY C2222D.
+008900 01  VSP.
+009000     02  VSP-RETURN-CODE           PIC 99 VALUE 0.
+009100 01  ZW-I                          PIC 99.
+009200 77  WS-START-INDEX                PIC 99 VALUE 1.
+009300 77  WS-RECORDS-LOADED             PIC 99 VALUE 0.
+009400 77  WS-CANDIDATE-RC               PIC 99 VALUE 0.
+009500 77  WS-INVMAST-STATUS             PIC X(02) VALUE "00".
+009600 77  WS-SHELFRPT-STATUS            PIC X(02) VALUE "00".
+009700 77  WS-SULFEXC-STATUS             PIC X(02) VALUE "00".
+009800 77  WS-CKPT-FILE-STATUS           PIC X(02) VALUE "00".
+009900 01  WS-SWITCHES.
+010000     02  WS-EOF-SWITCH             PIC X(01) VALUE "N".
+010100         88  WS-EOF-YES                      VALUE "Y".
+010200     02  WS-CKPT-EOF-SWITCH        PIC X(01) VALUE "N".
+010300         88  WS-CKPT-EOF-YES                  VALUE "Y".
+010400     02  WS-CKPT-FOUND-SWITCH      PIC X(01) VALUE "N".
+010500         88  WS-CKPT-FOUND-YES               VALUE "Y".
+010600 01  WS-SULFURAS-QUALITY           PIC 999 VALUE 80.
+010700 01  WS-REPORT-HEADING-1.
+010800     02  FILLER                    PIC X(40)
+010900         VALUE "NIGHTLY SHELF AGING REPORT".
+011000 01  WS-REPORT-HEADING-2.
+011100     02  FILLER                    PIC X(50) VALUE "ITEM NAME".
+011200     02  FILLER                    PIC X(10) VALUE "SELL-IN".
+011300     02  FILLER                    PIC X(10) VALUE "QUALITY".
+011400 01  WS-REPORT-DETAIL-LINE.
+011500     02  RD-NAME                   PIC X(50).
+011600     02  RD-SELLIN                 PIC ---9.
+011700     02  FILLER                    PIC X(06) VALUE SPACES.
+011800     02  RD-QUALITY                PIC ZZ9.
+011900 01  WS-EXCEPTION-LINE.
+012000     02  FILLER                    PIC X(21)
+012100         VALUE "SULFURAS EXCEPTION - ".
+012200     02  FILLER                    PIC X(06) VALUE "SLOT=".
+012300     02  EX-SLOT                   PIC 99.
+012400     02  FILLER                    PIC X(04) VALUE " Q=".
+012500     02  EX-QUALITY                PIC ZZ9.
+012600     02  FILLER                    PIC X(10) VALUE " EXP=080".
+012700 PROCEDURE DIVISION.
+012800*****************************************************************
+012900**  MAIN-PROCEDURE - LOADS THE SHELF, AGES IT, REPORTS IT
+013000*****************************************************************
+013100 MAIN-PROCEDURE.
+013200     PERFORM 1000-LOAD-INVENTORY-MASTER.
+013300     PERFORM 2000-LOAD-CHECKPOINT.
+013400     PERFORM FIRST-TEST.
+013500     PERFORM 6000-PRODUCE-SHELF-REPORT.
+013600     PERFORM 7500-RESET-CHECKPOINT.
+013700     MOVE VSP-RETURN-CODE TO RETURN-CODE.
+013800     STOP RUN.
+013900*****************************************************************
+014000**  FIRST-TEST - DRIVES THE AGING PASS ACROSS ALL 10 SHELF SLOTS
+014100**               RESUMING FROM THE LAST CHECKPOINT IF ONE WAS
+014200**               LEFT BEHIND BY A PRIOR ABEND.
+014300*****************************************************************
+014400 FIRST-TEST SECTION.
+014500     PERFORM 4000-AGE-ONE-ITEM
+014600         VARYING ZW-I FROM WS-START-INDEX BY 1
+014700             UNTIL ZW-I > 10.
+014800     EXIT.
+014900*****************************************************************
+015000**  4000-AGE-ONE-ITEM - AGES ONE SLOT, AUDITS IT, CHECKPOINTS IT
+015100*****************************************************************
+015200 4000-AGE-ONE-ITEM SECTION.
+015300     PERFORM UPDATE-QUALITY.
+015400     PERFORM 5000-AUDIT-SULFURAS-ITEM.
+015500     PERFORM 7000-SAVE-CHECKPOINT.
+015600*****************************************************************
+015700**  UPDATE-QUALITY - GOVERNING PER-ITEM AGING ENTRY POINT.  CALLS
+015800**                   THE SHARED C2222U AGING ENGINE (SELL-IN
+015900**                   DECREMENT, THEN THE AGED BRIE / BACKSTAGE /
+016000**                   SULFURAS / CONJURED QUALITY RULES) AGAINST
+016100**                   THE SLOT CURRENTLY IN ZW-I, SO ANY OTHER
+016200**                   PROGRAM IN THE INVENTORY SUITE CAN CALL THE
+016300**                   SAME RULES INSTEAD OF RETYPING THEM.
+016400*****************************************************************
+016500 UPDATE-QUALITY SECTION.
+016600     CALL "C2222U" USING C2222D-ITEMS(ZW-I)
+016700     END-CALL.
+016800     EXIT.
+021800*****************************************************************
+021900**  1000-LOAD-INVENTORY-MASTER - READS UP TO 10 SHELF ITEMS FROM
+022000**                   THE INVENTORY MASTER INTO THE C2222D TABLE.
+022100*****************************************************************
+022200 1000-LOAD-INVENTORY-MASTER SECTION.
+022300     MOVE 0 TO WS-RECORDS-LOADED.
+022400     MOVE "N" TO WS-EOF-SWITCH.
+022500     OPEN INPUT INVENTORY-MASTER-FILE.
+022600     IF WS-INVMAST-STATUS EQUAL TO "00" THEN
+022700         PERFORM 1100-READ-MASTER-RECORD
+022800         PERFORM 1200-STORE-MASTER-RECORD
+022900             UNTIL WS-EOF-YES
+023000                OR WS-RECORDS-LOADED EQUAL TO 10
+023100         CLOSE INVENTORY-MASTER-FILE
+023200     ELSE
+023210         MOVE 12 TO WS-CANDIDATE-RC
+023220         PERFORM 8000-SET-RETURN-CODE
+023230     END-IF.
+023300*****************************************************************
+023400**  1100-READ-MASTER-RECORD - READ-AHEAD FOR THE LOAD LOOP ABOVE
+023500*****************************************************************
+023600 1100-READ-MASTER-RECORD SECTION.
+023700     READ INVENTORY-MASTER-FILE
+023800         AT END
+023900             MOVE "Y" TO WS-EOF-SWITCH
+024000     END-READ.
+024100*****************************************************************
+024200**  1200-STORE-MASTER-RECORD - MOVES ONE MASTER RECORD INTO THE
+024300**                   NEXT C2222D TABLE SLOT AND READS THE NEXT.
+024400**                   AN UNNAMED RECORD IS A DATA PROBLEM UPSTREAM
+024500**                   AND RAISES THE JOB RETURN CODE, AS DOES A
+024550**                   NON-LEGENDARY ITEM ARRIVING WITH A QUALITY
+024560**                   ABOVE THE 50-POINT CAP THE AGING RULES
+024570**                   THEMSELVES NEVER PRODUCE - REACHING THE
+024580**                   NORMAL 0 FLOOR THROUGH ORDINARY AGING IS NOT
+024590**                   AN EXCEPTION AND DOES NOT RAISE A CODE.
+024600*****************************************************************
+024700 1200-STORE-MASTER-RECORD SECTION.
+024800     ADD 1 TO WS-RECORDS-LOADED.
+024900     MOVE IM-NAME TO C2222D-NAME(WS-RECORDS-LOADED).
+025000     MOVE IM-QUALITY TO C2222D-QUALITY(WS-RECORDS-LOADED).
+025100     MOVE IM-SELLIN TO C2222D-SELLIN(WS-RECORDS-LOADED).
+025200     IF IM-NAME EQUAL TO SPACES THEN
+025300         MOVE 8 TO WS-CANDIDATE-RC
+025400         PERFORM 8000-SET-RETURN-CODE
+025450     END-IF.
+025460     IF IM-NAME NOT EQUAL TO SPACES
+025470        AND IM-NAME NOT EQUAL TO "Sulfuras"
+025480        AND IM-QUALITY GREATER THAN 50 THEN
+025490         MOVE 4 TO WS-CANDIDATE-RC
+025495         PERFORM 8000-SET-RETURN-CODE
+025500     END-IF.
+025600     PERFORM 1100-READ-MASTER-RECORD.
+025700*****************************************************************
+025800**  2000-LOAD-CHECKPOINT - RESUME POINT FOR AN ABENDED AGING PASS.
+025900**                   EACH CHECKPOINT RECORD HOLDS THE ALREADY AGED
+026000**                   AND AUDITED DATA FOR ONE SLOT, SO A RESTART
+026100**                   RESTORES THAT SLOT INSTEAD OF RE-AGING IT OR
+026200**                   SKIPPING ITS SULFURAS AUDIT.
+026300*****************************************************************
+026400 2000-LOAD-CHECKPOINT SECTION.
+026500     MOVE 1 TO WS-START-INDEX.
+026600     MOVE "N" TO WS-CKPT-FOUND-SWITCH.
+026700     MOVE "N" TO WS-CKPT-EOF-SWITCH.
+026800     OPEN INPUT CHECKPOINT-FILE.
+026900     IF WS-CKPT-FILE-STATUS EQUAL TO "00" THEN
+027000         PERFORM 2100-READ-CHECKPOINT-RECORD
+027100         PERFORM 2200-RESTORE-CHECKPOINT-RECORD
+027200             UNTIL WS-CKPT-EOF-YES
+027300         CLOSE CHECKPOINT-FILE
+027400     END-IF.
+027500     IF WS-CKPT-FOUND-YES THEN
+027600         DISPLAY "EXAMPLE-TEST-CASE - RESTART DETECTED"
+027700         DISPLAY "RESUMING AGING PASS AT SLOT " WS-START-INDEX
+027800     END-IF.
+027900*****************************************************************
+028000**  2100-READ-CHECKPOINT-RECORD - READ-AHEAD FOR THE LOAD LOOP
+028100**                   ABOVE
+028200*****************************************************************
+028300 2100-READ-CHECKPOINT-RECORD SECTION.
+028400     READ CHECKPOINT-FILE
+028500         AT END
+028600             MOVE "Y" TO WS-CKPT-EOF-SWITCH
+028700     END-READ.
+028800*****************************************************************
+028900**  2200-RESTORE-CHECKPOINT-RECORD - PUTS ONE CHECKPOINTED SLOT
+029000**                   BACK INTO THE C2222D TABLE IN PLACE OF THE
+029100**                   RAW VALUE JUST LOADED FROM THE MASTER, AND
+029200**                   ADVANCES THE RESTART POINT PAST IT.
+029300*****************************************************************
+029400 2200-RESTORE-CHECKPOINT-RECORD SECTION.
+029500     MOVE "Y" TO WS-CKPT-FOUND-SWITCH.
+029600     MOVE CK-NAME TO C2222D-NAME(CK-LAST-INDEX).
+029700     MOVE CK-QUALITY TO C2222D-QUALITY(CK-LAST-INDEX).
+029800     MOVE CK-SELLIN TO C2222D-SELLIN(CK-LAST-INDEX).
+029900     COMPUTE WS-START-INDEX = CK-LAST-INDEX + 1.
+030000     PERFORM 2100-READ-CHECKPOINT-RECORD.
+030100*****************************************************************
+030200**  5000-AUDIT-SULFURAS-ITEM - LEGENDARY STOCK NEVER CHANGES
+030300**                   QUALITY.  A MISMATCH IS A BAD DATA LOAD, SO IT
+030350**                   IS LOGGED, THE QUALITY IS RESTORED, AND RC 4
+030360**                   IS RAISED THE SAME AS ANY OTHER BAD-DATA HIT
+030370**                   FROM THE MASTER, SO THE JCL CAN COND-CHECK IT.
+030500*****************************************************************
+030600 5000-AUDIT-SULFURAS-ITEM SECTION.
+030700     IF C2222D-NAME(ZW-I) EQUAL TO "Sulfuras"
+030800        AND C2222D-QUALITY(ZW-I) NOT EQUAL TO
+030900            WS-SULFURAS-QUALITY THEN
+031000         MOVE ZW-I TO EX-SLOT
+031100         MOVE C2222D-QUALITY(ZW-I) TO EX-QUALITY
+031200         OPEN EXTEND EXCEPTION-LOG-FILE
+031300         IF WS-SULFEXC-STATUS NOT EQUAL TO "00" THEN
+031400             OPEN OUTPUT EXCEPTION-LOG-FILE
+031500         END-IF
+031510         IF WS-SULFEXC-STATUS EQUAL TO "00" THEN
+031520             WRITE EX-EXCEPTION-RECORD FROM WS-EXCEPTION-LINE
+031530             CLOSE EXCEPTION-LOG-FILE
+031540         ELSE
+031550             MOVE 12 TO WS-CANDIDATE-RC
+031560             PERFORM 8000-SET-RETURN-CODE
+031570         END-IF
+031800         MOVE WS-SULFURAS-QUALITY TO C2222D-QUALITY(ZW-I)
+031810         MOVE 4 TO WS-CANDIDATE-RC
+031820         PERFORM 8000-SET-RETURN-CODE
+031900     END-IF.
+032000*****************************************************************
+032100**  6000-PRODUCE-SHELF-REPORT - MORNING-SHIFT SHELF LISTING
+032200*****************************************************************
+032300 6000-PRODUCE-SHELF-REPORT SECTION.
+032400     OPEN OUTPUT SHELF-REPORT-FILE.
+032500     IF WS-SHELFRPT-STATUS EQUAL TO "00" THEN
+032600         WRITE RP-REPORT-LINE FROM WS-REPORT-HEADING-1
+032700         WRITE RP-REPORT-LINE FROM WS-REPORT-HEADING-2
+032800         PERFORM 6100-WRITE-REPORT-LINE
+032900             VARYING ZW-I FROM 1 BY 1
+033000                 UNTIL ZW-I > 10
+033100         CLOSE SHELF-REPORT-FILE
+033200     ELSE
+033300         MOVE 12 TO WS-CANDIDATE-RC
+033400         PERFORM 8000-SET-RETURN-CODE
+033500     END-IF.
+033600*****************************************************************
+033700**  6100-WRITE-REPORT-LINE - ONE DETAIL LINE PER SHELF SLOT
+033800*****************************************************************
+033900 6100-WRITE-REPORT-LINE SECTION.
+034000     MOVE SPACES TO WS-REPORT-DETAIL-LINE.
+034100     MOVE C2222D-NAME(ZW-I) TO RD-NAME.
+034200     MOVE C2222D-SELLIN(ZW-I) TO RD-SELLIN.
+034300     MOVE C2222D-QUALITY(ZW-I) TO RD-QUALITY.
+034400     WRITE RP-REPORT-LINE FROM WS-REPORT-DETAIL-LINE.
+034500*****************************************************************
+034600**  7000-SAVE-CHECKPOINT - APPENDS THE FULLY AGED AND AUDITED
+034700**                   DATA FOR THE SLOT JUST COMPLETED, SO A
+034800**                   MID-RUN ABEND CAN RESTART AFTER IT WITHOUT
+034900**                   LOSING OR RE-AGING ANY COMPLETED SLOT.  THE
+035000**                   FILE IS ONLY TRUNCATED ON THE FIRST SLOT OF
+035100**                   A GENUINELY FRESH RUN (NO CHECKPOINT FOUND
+035200**                   BY 2000-LOAD-CHECKPOINT) - A RESUMED RUN
+035300**                   ALWAYS APPENDS, EVEN ON ITS FIRST SLOT, SO
+035400**                   THE SLOTS RESTORED FROM THE PRIOR ABEND ARE
+035500**                   NOT WIPED OUT FROM UNDER THEM.  A SLOT WHOSE
+035510**                   NAME IS STILL SPACES (MASTER HAD FEWER THAN
+035520**                   10 ITEMS) IS NOT WRITTEN, SO A LATER RESTART
+035530**                   AGAINST A RE-EXTRACTED, LARGER MASTER CANNOT
+035540**                   HAVE A REAL ITEM OVERWRITTEN BY STALE BLANK
+035550**                   CHECKPOINT DATA.
+035600*****************************************************************
+035700 7000-SAVE-CHECKPOINT SECTION.
+035800     IF ZW-I EQUAL TO WS-START-INDEX
+035900        AND WS-CKPT-FOUND-SWITCH NOT EQUAL TO "Y" THEN
+036000         OPEN OUTPUT CHECKPOINT-FILE
+036100     ELSE
+036200         OPEN EXTEND CHECKPOINT-FILE
+036300     END-IF.
+036400     IF WS-CKPT-FILE-STATUS EQUAL TO "00" THEN
+036410         IF C2222D-NAME(ZW-I) NOT EQUAL TO SPACES THEN
+036500             MOVE ZW-I TO CK-LAST-INDEX
+036600             MOVE C2222D-NAME(ZW-I) TO CK-NAME
+036700             MOVE C2222D-QUALITY(ZW-I) TO CK-QUALITY
+036800             MOVE C2222D-SELLIN(ZW-I) TO CK-SELLIN
+036900             WRITE CK-CHECKPOINT-RECORD
+036910         END-IF
+037000         CLOSE CHECKPOINT-FILE
+037100     ELSE
+037200         MOVE 12 TO WS-CANDIDATE-RC
+037300         PERFORM 8000-SET-RETURN-CODE
+037400     END-IF.
+037500*****************************************************************
+037600**  7500-RESET-CHECKPOINT - A CLEAN FINISH CLEARS THE CHECKPOINT
+037700**                   SO THE NEXT NIGHTLY RUN STARTS AT SLOT 1 WITH
+037800**                   NO RESTART DATA LEFT BEHIND.
+037900*****************************************************************
+038000 7500-RESET-CHECKPOINT SECTION.
+038100     OPEN OUTPUT CHECKPOINT-FILE.
+038200     IF WS-CKPT-FILE-STATUS EQUAL TO "00" THEN
+038300         CLOSE CHECKPOINT-FILE
+038400     ELSE
+038500         MOVE 12 TO WS-CANDIDATE-RC
+038600         PERFORM 8000-SET-RETURN-CODE
+038700     END-IF.
+038800*****************************************************************
+038900**  8000-SET-RETURN-CODE - RAISES VSP-RETURN-CODE, NEVER LOWERS
+039000**                   IT, SO THE WORST CONDITION OF THE RUN WINS.
+039100*****************************************************************
+039200 8000-SET-RETURN-CODE SECTION.
+039300     IF WS-CANDIDATE-RC GREATER THAN VSP-RETURN-CODE THEN
+039400         MOVE WS-CANDIDATE-RC TO VSP-RETURN-CODE
+039500     END-IF.
+039600 END PROGRAM EXAMPLE-TEST-CASE.
