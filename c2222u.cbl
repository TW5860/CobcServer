@@ -0,0 +1,108 @@
+000100*****************************************************************
+000200**  PROGRAM:     C2222U
+000300**  DESCRIPTION: SHARED SHELF-ITEM AGING ENGINE.  AGES ONE ITEM'S
+000400**               SELL-IN AND QUALITY BY ONE DAY, PER THE VENDOR'S
+000500**               AGED BRIE / BACKSTAGE / SULFURAS / CONJURED
+000600**               RULES.  CALLED BY EXAMPLE-TEST-CASE'S NIGHTLY
+000700**               AGING PASS, AND MEANT TO BE CALLED BY ANY OTHER
+000800**               PROGRAM IN THE INVENTORY SUITE (E.G. A REORDER-
+000900**               POINT CALCULATOR) THAT NEEDS TO AGE A SHELF ITEM
+001000**               THE SAME WAY, SO THE AGING RULES LIVE IN ONE
+001100**               PLACE INSTEAD OF BEING RETYPED PER PROGRAM.
+001200**
+001300**  LINKAGE:     LK-ITEM - ONE C2222DI-SHAPED ITEM ENTRY (NAME,
+001400**               QUALITY, SELL-IN).  UPDATED IN PLACE; THE CALLER
+001500**               PASSES THE C2222D-ITEMS(SUBSCRIPT) IT WANTS AGED.
+001600**
+001700**  MODIFICATION HISTORY
+001800**  -------------------------------------------------------------
+001900**  DATE       INIT  DESCRIPTION
+002000**  08/09/2026 JRH   ORIGINAL VERSION - FACTORED OUT OF EXAMPLE-
+002100**                   TEST-CASE'S UPDATE-QUALITY AND SOME-OTHER-
+002200**                   PART SO OTHER PROGRAMS CAN CALL THE SAME
+002300**                   AGING RULES INSTEAD OF DUPLICATING THEM.
+002400*****************************************************************
+002500 IDENTIFICATION DIVISION.
+002600 PROGRAM-ID.     C2222U.
+002700 AUTHOR.         J R HENDRICKS.
+002800 INSTALLATION.   SHELF INVENTORY CONTROL.
+002900 DATE-WRITTEN.   08/09/2026.
+003000 DATE-COMPILED.
+003100 ENVIRONMENT DIVISION.
+003200 CONFIGURATION SECTION.
+003300 SOURCE-COMPUTER. IBM-370.
+003400 OBJECT-COMPUTER. IBM-370.
+003500 DATA DIVISION.
+003600 LINKAGE SECTION.
+003700**  ONE ITEM ENTRY - SAME FIELD LAYOUT AS THE C2222D-ITEMS TABLE
+003800**  ENTRY, VIA THE SHARED COPYBOOK, SO A CALLER CAN PASS A TABLE
+003900**  ELEMENT DIRECTLY AS THE ACTUAL PARAMETER.
+004000 01  LK-ITEM.
+004100     COPY C2222DI
+004200         REPLACING C2222D-NAME    BY LK-NAME
+004300                   C2222D-QUALITY BY LK-QUALITY
+004400                   C2222D-SELLIN  BY LK-SELLIN.
+004500 PROCEDURE DIVISION USING LK-ITEM.
+004600*****************************************************************
+004700**  UPDATE-QUALITY - GOVERNING PER-ITEM AGING ENTRY POINT.  AGES
+004800**                   THE SELL-IN COUNT AHEAD OF THE QUALITY RULES
+004900**                   SO THE BACKSTAGE AND AGED-BRIE BREAKS SEE THE
+005000**                   NEW SELL-IN VALUE.  SULFURAS IS LEGENDARY
+005100**                   STOCK THAT IS NEVER SOLD, SO ITS SELL-IN IS
+005200**                   LEFT ALONE RATHER THAN COUNTING DOWN FOREVER.
+005300*****************************************************************
+005400 UPDATE-QUALITY SECTION.
+005500     IF LK-NAME NOT EQUAL TO SPACES
+005600        AND LK-NAME NOT EQUAL TO "Sulfuras" THEN
+005700         SUBTRACT 1 FROM LK-SELLIN
+005800     END-IF.
+005900     PERFORM SOME-OTHER-PART.
+006000     GOBACK.
+006100*****************************************************************
+006200**  SOME-OTHER-PART - APPLIES THE DAILY QUALITY ADJUSTMENT RULES
+006300**                    TO LK-ITEM.
+006400*****************************************************************
+006500 SOME-OTHER-PART SECTION.
+006600     IF LK-NAME NOT EQUAL TO SPACES THEN
+006700         IF LK-NAME NOT EQUAL TO "Aged Brie" AND
+006800            LK-NAME NOT EQUAL TO "Backstage" THEN
+006900             IF LK-NAME EQUAL TO "Sulfuras" THEN
+007000                 CONTINUE
+007100             ELSE
+007150*  CONJURED IS A CLASS OF ITEM, NOT ONE SKU, SO MATCH ON THE NAME
+007160*  PREFIX - THAT WAY A REAL CONJURED PRODUCT NAME SUCH AS
+007170*  CONJURED MANA CAKE GETS THE DOUBLE-DEGRADE RATE TOO, NOT JUST
+007180*  AN ITEM NAMED THE SINGLE WORD CONJURED.
+007200                 IF LK-NAME(1:8) EQUAL TO "Conjured"
+007210                 THEN
+007300                     IF LK-QUALITY LESS THAN 2 THEN
+007400                         MOVE 0 TO LK-QUALITY
+007500                     ELSE
+007600                         SUBTRACT 2 FROM LK-QUALITY
+007700                     END-IF
+007800                 ELSE
+007900                     IF LK-QUALITY GREATER THAN 0 THEN
+008000                         SUBTRACT 1 FROM LK-QUALITY
+008100                     END-IF
+008200                 END-IF
+008300             END-IF
+008400         ELSE
+008500             IF LK-QUALITY LESS THAN 50 THEN
+008600                 ADD 1 TO LK-QUALITY
+008700                 IF LK-NAME = "Backstage" THEN
+008800                     IF LK-SELLIN LESS THAN 11 THEN
+008900                         IF LK-QUALITY LESS THAN 50 THEN
+009000                             ADD 1 TO LK-QUALITY
+009100                         END-IF
+009200                     END-IF
+009300                     IF LK-SELLIN LESS THAN 6 THEN
+009400                         IF LK-QUALITY LESS THAN 50 THEN
+009500                             ADD 1 TO LK-QUALITY
+009600                         END-IF
+009700                     END-IF
+009800                 END-IF
+009900             END-IF
+010000         END-IF
+010100     END-IF.
+010200     EXIT.
+010300 END PROGRAM C2222U.
