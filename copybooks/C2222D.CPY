@@ -0,0 +1,19 @@
+000100*****************************************************************
+000200**  COPYBOOK:    C2222D
+000300**  DESCRIPTION: SHELF INVENTORY ITEM TABLE - ONE ENTRY PER SKU
+000400**               SHARED BY ALL PROGRAMS IN THE INVENTORY SUITE
+000500**               THAT NEED TO READ OR AGE SHELF STOCK.
+000600**
+000700**  MODIFICATION HISTORY
+000800**  -------------------------------------------------------------
+000900**  DATE       INIT  DESCRIPTION
+001000**  01/15/1998 JRH   ORIGINAL INLINE LAYOUT IN EXAMPLE-TEST-CASE.
+001100**  08/08/2026 JRH   PULLED OUT INTO A SHARED COPYBOOK SO OTHER
+001200**                   INVENTORY PROGRAMS CAN COPY THE SAME RECORD.
+001250**  08/09/2026 JRH   ONE-ITEM ENTRY FACTORED OUT INTO C2222DI SO A
+001260**                   SINGLE-ITEM SNAPSHOT (E.G. A CHECKPOINT
+001270**                   RECORD) CAN SHARE THE SAME FIELD LAYOUT.
+001300*****************************************************************
+001400 01  C2222D.
+001500     02  C2222D-ITEMS OCCURS 10 TIMES.
+001550         COPY C2222DI.
