@@ -0,0 +1,19 @@
+000100*****************************************************************
+000200**  COPYBOOK:    C2222DI
+000300**  DESCRIPTION: SINGLE SHELF INVENTORY ITEM ENTRY - NAME,
+000400**               QUALITY, AND SELL-IN FOR ONE SKU.  FACTORED OUT
+000500**               OF C2222D SO A SINGLE-ITEM SNAPSHOT (E.G. A
+000600**               CHECKPOINT RECORD) CAN COPY THE SAME FIELD
+000700**               LAYOUT AS THE C2222D-ITEMS TABLE ENTRY WITHOUT
+000800**               COPYING THE OCCURS 10 TABLE WRAPPER AROUND IT.
+000900**
+001000**  MODIFICATION HISTORY
+001100**  -------------------------------------------------------------
+001200**  DATE       INIT  DESCRIPTION
+001300**  08/09/2026 JRH   ORIGINAL VERSION - FACTORED OUT OF C2222D SO
+001400**                   CK-CHECKPOINT-RECORD STOPS DUPLICATING THE
+001500**                   ITEM LAYOUT.
+001600*****************************************************************
+001700     03  C2222D-NAME             PIC X(50) VALUE SPACES.
+001800     03  C2222D-QUALITY          PIC 999 VALUE 0.
+001900     03  C2222D-SELLIN           PIC S999 VALUE 0.
